@@ -4,11 +4,37 @@ environment division.
 input-output section.
 file-control.
        select movement
-       assign to 'input2.txt'
-       organisation is sequential.
+       assign to ws-movement-filename
+       organisation is sequential
+       file status is ws-movement-status.
+       select movement-index
+       assign to ws-movement-index-filename
+       organisation is indexed
+       access mode is dynamic
+       record key is idx-location
+       file status is ws-movement-index-status.
        select direction
-       assign to 'input3.txt'
-       organisation is sequential.
+       assign to ws-direction-filename
+       organisation is line sequential
+       file status is ws-direction-status.
+       select optional parameter-card
+       assign to 'params.txt'
+       organisation is line sequential
+       file status is ws-param-status.
+       select optional batch-control
+       assign to 'batch-control.txt'
+       organisation is line sequential
+       file status is ws-batch-control-status.
+       select optional restart-file
+       assign to 'day08-restart.txt'
+       organisation is sequential
+       file status is ws-restart-status.
+       select audit-trail
+       assign to 'day08-audit.txt'
+       organisation is line sequential.
+       select summary-file
+       assign to 'day08-summary.txt'
+       organisation is line sequential.
 data division.
 file section.
 fd movement
@@ -20,86 +46,680 @@ fd movement
        05 FILLER PIC X(2). *> ', '
        05 movement-direction-right PIC X(3).
        05 FILLER PIC X(2). *> ')\n'
+fd movement-index.
+01 movement-index-record.
+       05 idx-location PIC X(3).
+       05 idx-left PIC X(3).
+       05 idx-right PIC X(3).
 fd direction.
-01 direciton-record.
-       05 direction-character PIC X(1).
+01 direciton-record PIC X(500).
+fd parameter-card.
+01 param-record.
+       05 param-mode PIC X(1).
+       05 FILLER PIC X(1).
+       05 param-start-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 param-end-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 param-max-steps PIC 9(15).
+       05 FILLER PIC X(1).
+       05 param-checkpoint-interval PIC 9(9).
+fd batch-control.
+01 batch-control-record.
+       05 bc-movement-filename PIC X(20).
+       05 FILLER PIC X(1).
+       05 bc-direction-filename PIC X(20).
+fd restart-file.
+01 restart-record.
+       05 restart-mode PIC X(1).
+       05 FILLER PIC X(1).
+       05 restart-step-count PIC 9(15).
+       05 FILLER PIC X(1).
+       05 restart-direction-idx PIC S9(9).
+       05 FILLER PIC X(1).
+       05 restart-current-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 restart-ghost-count PIC 9(4).
+       05 FILLER PIC X(1).
+       05 restart-movement-filename PIC X(20).
+       05 FILLER PIC X(1).
+       05 restart-direction-filename PIC X(20).
+01 restart-ghost-record.
+       05 rg-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 rg-direction-idx PIC S9(9).
+fd audit-trail.
+01 audit-record.
+       05 audit-step-number PIC 9(15).
+       05 FILLER PIC X(1).
+       05 audit-path-id PIC 9(4).
+       05 FILLER PIC X(1).
+       05 audit-movement-file PIC X(20).
+       05 FILLER PIC X(1).
+       05 audit-from-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 audit-direction-used PIC X(1).
+       05 FILLER PIC X(1).
+       05 audit-to-location PIC X(3).
+fd summary-file.
+01 summary-record.
+       05 summary-run-date PIC X(8).
+       05 FILLER PIC X(1).
+       05 summary-movement-file PIC X(20).
+       05 FILLER PIC X(1).
+       05 summary-direction-file PIC X(20).
+       05 FILLER PIC X(1).
+       05 summary-start-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 summary-end-location PIC X(3).
+       05 FILLER PIC X(1).
+       05 summary-total-steps PIC 9(15).
 working-storage section.
 01 total-movements PIC S9(9) value 714.
 01 total-directions PIC S9(9) value 281.
 *>01 total-movements PIC S9(9) value 3.
 *>01 total-directions PIC S9(9) value 3.
 
+01 ws-movements-count PIC S9(9) value 0.
+01 ws-directions-count PIC S9(9) value 0.
+
 01 movement-idx PIC S9(9) value 1.
 01 movement-table.
        05 movement-table-location PIC X(3) occurs 714 times.
        05 movement-table-direction-left PIC X(3) occurs 714 times.
        05 movement-table-direction-right PIC X(3) occurs 714 times.
 01 direction-idx PIC S9(9) value 1.
+01 ws-fill-idx PIC S9(9) value 1.
 01 direction-values PIC X(1) occurs 281 times.
 01 ws-eof-movements PIC X(1) VALUE 'N'.
 01 ws-direction-eof PIC X(1) value 'N'.
+01 ws-movements-truncated PIC X(1) value 'N'.
+01 ws-directions-truncated PIC X(1) value 'N'.
 
-01 ws-step-count PIC S9(9) USAGE IS binary value is 0.
+01 ws-step-count PIC S9(15) USAGE IS binary value is 0.
 
 01 ws-current-direction PIC X(1) value 'L'.
 01 ws-current-location PIC X(3) value 'AAA'.
 
+01 ws-scan-idx PIC S9(9) value 0.
+01 ws-direction-line PIC X(500).
+01 ws-direction-line-length PIC S9(4) value 0.
+01 ws-char-idx PIC S9(4) value 0.
+
+01 ws-movement-filename PIC X(20) value 'input2.txt'.
+01 ws-direction-filename PIC X(20) value 'input3.txt'.
+01 ws-movement-index-filename PIC X(20) value 'movement.idx'.
+01 ws-movement-index-status PIC X(2).
+01 ws-movement-status PIC X(2).
+01 ws-direction-status PIC X(2).
+01 ws-param-status PIC X(2).
+01 ws-batch-control-status PIC X(2).
+01 ws-restart-status PIC X(2).
+
+01 ws-run-mode PIC X(1) value 'S'.
+01 ws-start-location PIC X(3) value 'AAA'.
+01 ws-end-location PIC X(3) value 'ZZZ'.
+01 ws-max-steps PIC 9(15) value 10000000.
+01 ws-max-steps-explicit PIC X(1) value 'N'.
+01 ws-checkpoint-interval PIC 9(9) value 100000.
+
+01 ws-batch-mode PIC X(1) value 'N'.
+01 ws-batch-eof PIC X(1) value 'N'.
+01 ws-pair-failed PIC X(1) value 'N'.
+
+01 ws-index-available PIC X(1) value 'Y'.
+01 ws-lookup-location PIC X(3).
+01 ws-lookup-found PIC X(1) value 'N'.
+
+01 ws-resume-active PIC X(1) value 'N'.
+01 ws-resume-answer PIC X(1) value 'N'.
+
+01 ws-audit-path-id PIC 9(4) value 0.
+01 ws-audit-from-location PIC X(3).
+01 ws-audit-direction-used PIC X(1).
+01 ws-audit-to-location PIC X(3).
+
+01 ws-ghost-start-location PIC X(3) value spaces.
+01 ghost-count PIC S9(4) value 0.
+01 ghost-loop-idx PIC S9(4) value 0.
+01 ws-all-at-z PIC X(1) value 'N'.
+01 ghost-table.
+       05 ghost-location PIC X(3) occurs 714 times.
+       05 ghost-dir-idx PIC S9(9) occurs 714 times.
+
 procedure division.
 main-procedure.
-       perform read-all-movements.
-       perform read-all-directions.
-       move 1 to movement-idx
-       move 1 to direction-idx
-       perform check_movement until ws-current-location = 'ZZZ'
+       perform initialize-defaults
+       perform read-parameter-card
+       perform apply-mode-based-watchdog-default
+       open output summary-file
+       open output audit-trail
+       perform check-batch-control
+       if ws-batch-mode is equal to 'Y'
+           perform run-batch-driver
+       else
+           move 'input2.txt' to ws-movement-filename
+           move 'input3.txt' to ws-direction-filename
+           perform check-for-existing-checkpoint
+           perform run-one-maze
+       end-if
+       close audit-trail
+       close summary-file
        stop run.
 
+initialize-defaults.
+       move 'S' to ws-run-mode
+       move 'AAA' to ws-start-location
+       move 'ZZZ' to ws-end-location
+       move 10000000 to ws-max-steps
+       move 'N' to ws-max-steps-explicit
+       move 100000 to ws-checkpoint-interval
+       move 'N' to ws-resume-active
+       .
+
+read-parameter-card.
+       open input parameter-card
+       if ws-param-status is equal to '00'
+           read parameter-card
+               not at end
+                   perform apply-parameter-card
+           end-read
+           close parameter-card
+       else
+           if ws-param-status is equal to '05'
+               continue
+           end-if
+       end-if
+       .
+
+apply-parameter-card.
+       if param-mode is equal to 'G' or param-mode is equal to 'S'
+           move param-mode to ws-run-mode
+       end-if
+       if param-start-location is not equal to spaces
+           move param-start-location to ws-start-location
+       end-if
+       if param-end-location is not equal to spaces
+           move param-end-location to ws-end-location
+       end-if
+       if param-max-steps is greater than 0
+           move param-max-steps to ws-max-steps
+           move 'Y' to ws-max-steps-explicit
+       end-if
+       if param-checkpoint-interval is greater than 0
+           move param-checkpoint-interval to ws-checkpoint-interval
+       end-if
+       .
+
+apply-mode-based-watchdog-default.
+       if ws-max-steps-explicit is not equal to 'Y'
+           if ws-run-mode is equal to 'G'
+               move 999999999999999 to ws-max-steps
+           end-if
+       end-if
+       .
+
+check-batch-control.
+       move 'N' to ws-batch-mode
+       open input batch-control
+       if ws-batch-control-status is equal to '00'
+           move 'Y' to ws-batch-mode
+           close batch-control
+       else
+           if ws-batch-control-status is equal to '05'
+               continue
+           end-if
+       end-if
+       .
+
+run-batch-driver.
+       move 'N' to ws-batch-eof
+       open input batch-control
+       perform read-batch-pair until ws-batch-eof is equal to 'Y'
+       close batch-control
+       .
+
+read-batch-pair.
+       read batch-control
+           at end
+               move 'Y' to ws-batch-eof
+           not at end
+               move bc-movement-filename to ws-movement-filename
+               move bc-direction-filename to ws-direction-filename
+               perform run-one-maze
+       end-read
+       .
+
+check-for-existing-checkpoint.
+       move 'N' to ws-resume-active
+       open input restart-file
+       if ws-restart-status is equal to '00'
+           read restart-file
+               not at end
+                   if restart-movement-filename is equal to ws-movement-filename
+                       and restart-direction-filename is equal to ws-direction-filename
+                       display "Checkpoint found: step " restart-step-count " location " restart-current-location
+                       display "Resume from checkpoint? (Y/N): " with no advancing
+                       accept ws-resume-answer from console
+                       if ws-resume-answer is equal to 'Y' or ws-resume-answer is equal to 'y'
+                           move 'Y' to ws-resume-active
+                           perform apply-checkpoint-state
+                       end-if
+                   else
+                       display "Checkpoint for " restart-movement-filename " / " restart-direction-filename " does not match " ws-movement-filename " / " ws-direction-filename ", ignoring"
+                   end-if
+           end-read
+           close restart-file
+       else
+           if ws-restart-status is equal to '05'
+               continue
+           end-if
+       end-if
+       .
+
+apply-checkpoint-state.
+       move restart-current-location to ws-current-location
+       move restart-direction-idx to direction-idx
+       move restart-step-count to ws-step-count
+       move restart-ghost-count to ghost-count
+       if restart-mode is equal to 'G'
+           move restart-mode to ws-run-mode
+           perform varying ghost-loop-idx from 1 by 1 until ghost-loop-idx is greater than ghost-count
+               read restart-file
+                   not at end
+                       move rg-location to ghost-location(ghost-loop-idx)
+                       move rg-direction-idx to ghost-dir-idx(ghost-loop-idx)
+               end-read
+           end-perform
+       end-if
+       .
+
+write-checkpoint.
+       close restart-file
+       open output restart-file
+       if ws-run-mode is equal to 'G'
+           move 'G' to restart-mode
+           move spaces to restart-current-location
+       else
+           move 'S' to restart-mode
+           move ws-current-location to restart-current-location
+       end-if
+       move ws-step-count to restart-step-count
+       move direction-idx to restart-direction-idx
+       move ghost-count to restart-ghost-count
+       move ws-movement-filename to restart-movement-filename
+       move ws-direction-filename to restart-direction-filename
+       write restart-record
+       if ws-run-mode is equal to 'G'
+           perform varying ghost-loop-idx from 1 by 1 until ghost-loop-idx is greater than ghost-count
+               move ghost-location(ghost-loop-idx) to rg-location
+               move ghost-dir-idx(ghost-loop-idx) to rg-direction-idx
+               write restart-ghost-record
+           end-perform
+       end-if
+       close restart-file
+       .
+
+checkpoint-if-due.
+       if ws-checkpoint-interval is greater than 0
+           if function mod(ws-step-count, ws-checkpoint-interval) is equal to 0
+               perform write-checkpoint
+           end-if
+       end-if
+       .
+
+watchdog-check.
+       if ws-step-count is greater than or equal to ws-max-steps
+           if ws-run-mode is equal to 'G'
+               display "ERROR: step watchdog ceiling (" ws-max-steps ") reached in ghost mode"
+               display "Active ghost paths: " ghost-count " at step " ws-step-count
+               perform varying ghost-loop-idx from 1 by 1 until ghost-loop-idx is greater than ghost-count
+                   display "  path " ghost-loop-idx ": location " ghost-location(ghost-loop-idx) " direction cursor " ghost-dir-idx(ghost-loop-idx)
+               end-perform
+           else
+               display "ERROR: step watchdog ceiling (" ws-max-steps ") reached without reaching end condition"
+               display "Last location: " ws-current-location " direction cursor: " direction-idx
+           end-if
+           display "Movement file: " ws-movement-filename
+           if ws-batch-mode is equal to 'Y'
+               move 'Y' to ws-pair-failed
+           else
+               perform close-movement-index-if-open
+               exit program returning 1
+               stop run
+           end-if
+       end-if
+       .
+
+run-one-maze.
+       move 'N' to ws-pair-failed
+       perform reset-maze-counters
+       perform read-all-movements
+       if ws-pair-failed is equal to 'Y'
+           display "Skipping " ws-movement-filename " / " ws-direction-filename " (movement file open failure)"
+           exit paragraph
+       end-if
+       perform read-all-directions
+       if ws-pair-failed is equal to 'Y'
+           display "Skipping " ws-movement-filename " / " ws-direction-filename " (direction file open failure)"
+           exit paragraph
+       end-if
+       perform reconcile-counts
+       if ws-pair-failed is equal to 'Y'
+           display "Skipping " ws-movement-filename " / " ws-direction-filename " (reconciliation failure)"
+           exit paragraph
+       end-if
+       perform build-movement-index
+       if ws-resume-active is equal to 'Y'
+           continue
+       else
+           move ws-start-location to ws-current-location
+           move 1 to direction-idx
+           move 0 to ws-step-count
+       end-if
+       if ws-run-mode is equal to 'G'
+           if ws-resume-active is not equal to 'Y'
+               perform setup-ghost-table
+           end-if
+           if ghost-count is greater than 0
+               move ghost-location(1) to ws-ghost-start-location
+           end-if
+           perform check_ghost_movement until ws-all-at-z is equal to 'Y' or ws-pair-failed is equal to 'Y'
+           if ghost-count is greater than 0
+               move ghost-location(1) to ws-current-location
+           end-if
+       else
+           perform check_movement until ws-current-location is equal to ws-end-location or ws-pair-failed is equal to 'Y'
+       end-if
+       perform close-movement-index-if-open
+       if ws-pair-failed is equal to 'Y'
+           display "Skipping summary for " ws-movement-filename " / " ws-direction-filename " (pair failed)"
+           move 'N' to ws-resume-active
+           exit paragraph
+       end-if
+       perform write-summary-record
+       if ws-batch-mode is not equal to 'Y'
+           perform clear-checkpoint
+       end-if
+       move 'N' to ws-resume-active
+       display "Solved " ws-movement-filename " / " ws-direction-filename " in " ws-step-count " steps"
+       .
+
+clear-checkpoint.
+       close restart-file
+       open output restart-file
+       close restart-file
+       .
+
+reset-maze-counters.
+       move 1 to movement-idx
+       move 'N' to ws-eof-movements
+       move 'N' to ws-direction-eof
+       move 'N' to ws-movements-truncated
+       move 'N' to ws-directions-truncated
+       move 0 to ws-movements-count
+       move 0 to ws-directions-count
+       if ws-resume-active is not equal to 'Y'
+           move 1 to direction-idx
+           move 0 to ws-step-count
+           move 'N' to ws-all-at-z
+           move 0 to ghost-count
+       end-if
+       .
+
 read-all-directions.
+       move 'N' to ws-direction-eof
+       move 1 to ws-fill-idx
        open input direction
-       perform read-single-direction until ws-direction-eof = 'Y' or ws-current-location = 'ZZZ'
-       close direction.
- 
- read-single-direction.
+       if ws-direction-status is not equal to '00'
+           display "FATAL: cannot open " ws-direction-filename " (status " ws-direction-status ")"
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
+       perform read-single-direction-record until ws-direction-eof is equal to 'Y'
+       close direction
+       compute ws-directions-count = ws-fill-idx - 1
+       .
+
+read-single-direction-record.
        read direction
        at end move 'Y' to ws-direction-eof
        not at end
-           move direction-character to direction-values(direction-idx)
-           compute direction-idx = direction-idx + 1
+           move function trim(direciton-record trailing) to ws-direction-line
+           compute ws-direction-line-length = function length(function trim(direciton-record trailing))
+           if ws-direction-line-length is greater than 0
+               perform varying ws-char-idx from 1 by 1 until ws-char-idx is greater than ws-direction-line-length
+                   if ws-fill-idx is greater than total-directions
+                       move 'Y' to ws-direction-eof
+                       move 'Y' to ws-directions-truncated
+                       exit perform
+                   end-if
+                   move ws-direction-line(ws-char-idx:1) to direction-values(ws-fill-idx)
+                   compute ws-fill-idx = ws-fill-idx + 1
+               end-perform
+           end-if
        end-read.
 
 read-all-movements.
        open input movement
+       if ws-movement-status is not equal to '00'
+           display "FATAL: cannot open " ws-movement-filename " (status " ws-movement-status ")"
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
        perform read-single-movement until ws-eof-movements = 'Y'
-       close movement.
+       close movement
+       compute ws-movements-count = movement-idx - 1
+       .
 read-single-movement.
        read movement
        at end move 'Y' to ws-eof-movements
        not at end
-           move movement-location to movement-table-location(movement-idx)
-           move movement-direction-left to movement-table-direction-left(movement-idx)
-           move movement-direction-right to movement-table-direction-right(movement-idx)
-           compute movement-idx = movement-idx + 1
+           if movement-idx is greater than total-movements
+               move 'Y' to ws-eof-movements
+               move 'Y' to ws-movements-truncated
+           else
+               move movement-location to movement-table-location(movement-idx)
+               move movement-direction-left to movement-table-direction-left(movement-idx)
+               move movement-direction-right to movement-table-direction-right(movement-idx)
+               compute movement-idx = movement-idx + 1
+           end-if
        end-read.
+
+reconcile-counts.
+       move 'N' to ws-pair-failed
+       if ws-movements-count is equal to 0
+           display "FATAL: no movement records read from " ws-movement-filename
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
+       if ws-movements-count is greater than total-movements or ws-movements-truncated is equal to 'Y'
+           display "FATAL: " ws-movement-filename " has at least " ws-movements-count " records, exceeds table capacity of " total-movements " (read stopped early to avoid overrunning the table)"
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
+       if ws-directions-count is equal to 0
+           display "FATAL: no direction characters read from " ws-direction-filename
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
+       if ws-directions-count is greater than total-directions or ws-directions-truncated is equal to 'Y'
+           display "FATAL: " ws-direction-filename " has at least " ws-directions-count " characters, exceeds table capacity of " total-directions " (read stopped early to avoid overrunning the table)"
+           perform abort-pair-or-program
+           exit paragraph
+       end-if
+       display "Reconciliation OK: " ws-movements-count " movements, " ws-directions-count " directions"
+       .
+
+abort-pair-or-program.
+       if ws-batch-mode is equal to 'Y'
+           move 'Y' to ws-pair-failed
+       else
+           exit program returning 1
+           stop run
+       end-if
+       .
+
+build-movement-index.
+       move 'Y' to ws-index-available
+       open output movement-index
+       if ws-movement-index-status is not equal to '00'
+           move 'N' to ws-index-available
+           display "WARNING: indexed lookup unavailable (status " ws-movement-index-status "), falling back to linear scan for " ws-movement-filename
+       else
+           perform varying ws-scan-idx from 1 by 1 until ws-scan-idx is greater than ws-movements-count
+               move movement-table-location(ws-scan-idx) to idx-location
+               move movement-table-direction-left(ws-scan-idx) to idx-left
+               move movement-table-direction-right(ws-scan-idx) to idx-right
+               write movement-index-record
+           end-perform
+           close movement-index
+           open input movement-index
+           if ws-movement-index-status is not equal to '00'
+               move 'N' to ws-index-available
+               display "WARNING: indexed lookup unavailable after rebuild (status " ws-movement-index-status "), falling back to linear scan for " ws-movement-filename
+           end-if
+       end-if
+       .
+
+close-movement-index-if-open.
+       if ws-index-available is equal to 'Y'
+           close movement-index
+       end-if
+       .
+
+lookup-location.
+       if ws-index-available is equal to 'Y'
+           move ws-lookup-location to idx-location
+           read movement-index key is idx-location
+               invalid key
+                   perform report-lookup-failure
+           end-read
+       else
+           move 0 to ws-scan-idx
+           move 'N' to ws-lookup-found
+           perform varying ws-scan-idx from 1 by 1 until ws-scan-idx is greater than ws-movements-count
+               if movement-table-location(ws-scan-idx) is equal to ws-lookup-location
+                   move movement-table-direction-left(ws-scan-idx) to idx-left
+                   move movement-table-direction-right(ws-scan-idx) to idx-right
+                   move 'Y' to ws-lookup-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-lookup-found is equal to 'N'
+               perform report-lookup-failure
+           end-if
+       end-if
+       .
+
+report-lookup-failure.
+       display "ERROR: location " ws-lookup-location " not found in " ws-movement-filename
+       if ws-batch-mode is equal to 'Y'
+           move 'Y' to ws-pair-failed
+       else
+           perform close-movement-index-if-open
+           exit program returning 1
+           stop run
+       end-if
+       .
+
+setup-ghost-table.
+       move 0 to ghost-count
+       perform varying ws-scan-idx from 1 by 1 until ws-scan-idx is greater than ws-movements-count
+           if movement-table-location(ws-scan-idx)(3:1) is equal to 'A'
+               add 1 to ghost-count
+               move movement-table-location(ws-scan-idx) to ghost-location(ghost-count)
+               move 1 to ghost-dir-idx(ghost-count)
+           end-if
+       end-perform
+       move 'N' to ws-all-at-z
+       .
+
 check_movement.
-       if movement-table-location(movement-idx) is equal to ws-current-location
-           if direction-values(direction-idx) is equal to 'L'
-               move movement-table-direction-left(movement-idx) to ws-current-location
+       move ws-current-location to ws-lookup-location
+       perform lookup-location
+       if ws-pair-failed is equal to 'Y'
+           exit paragraph
+       end-if
+       move ws-current-location to ws-audit-from-location
+       if direction-values(direction-idx) is equal to 'L'
+           move idx-left to ws-current-location
+       else
+           move idx-right to ws-current-location
+       end-if
+       compute ws-step-count = ws-step-count + 1
+       move direction-values(direction-idx) to ws-audit-direction-used
+       move ws-current-location to ws-audit-to-location
+       move 0 to ws-audit-path-id
+       perform write-audit-record
+       compute direction-idx = direction-idx + 1
+       if direction-idx is greater than ws-directions-count
+           move 1 to direction-idx
+       end-if
+       if ws-batch-mode is not equal to 'Y'
+           perform checkpoint-if-due
+       end-if
+       perform watchdog-check
+       .
+
+check_ghost_movement.
+       compute ws-step-count = ws-step-count + 1
+       move 'Y' to ws-all-at-z
+       perform varying ghost-loop-idx from 1 by 1 until ghost-loop-idx is greater than ghost-count
+           move ghost-location(ghost-loop-idx) to ws-lookup-location
+           perform lookup-location
+           if ws-pair-failed is equal to 'Y'
+               exit perform
+           end-if
+           move ghost-location(ghost-loop-idx) to ws-audit-from-location
+           if direction-values(ghost-dir-idx(ghost-loop-idx)) is equal to 'L'
+               move idx-left to ghost-location(ghost-loop-idx)
            else
-               move movement-table-direction-right(movement-idx) to ws-current-location
+               move idx-right to ghost-location(ghost-loop-idx)
            end-if
-           compute ws-step-count = ws-step-count + 1
-           move 0 to movement-idx
-           compute direction-idx = direction-idx + 1
-           if direction-idx is greater than total-directions
-               move 1 to direction-idx
+           move direction-values(ghost-dir-idx(ghost-loop-idx)) to ws-audit-direction-used
+           move ghost-location(ghost-loop-idx) to ws-audit-to-location
+           move ghost-loop-idx to ws-audit-path-id
+           perform write-audit-record
+           compute ghost-dir-idx(ghost-loop-idx) = ghost-dir-idx(ghost-loop-idx) + 1
+           if ghost-dir-idx(ghost-loop-idx) is greater than ws-directions-count
+               move 1 to ghost-dir-idx(ghost-loop-idx)
            end-if
-           display "Took step "ws-step-count" to "ws-current-location
-       else
-           compute movement-idx = movement-idx + 1
+           if ghost-location(ghost-loop-idx)(3:1) is not equal to 'Z'
+               move 'N' to ws-all-at-z
+           end-if
+       end-perform
+       if ws-pair-failed is equal to 'Y'
+           exit paragraph
        end-if
-       if movement-idx is greater than total-movements
-       display "aaa"
-       exit program returning 1
-       stop run
+       if ws-batch-mode is not equal to 'Y'
+           perform checkpoint-if-due
+       end-if
+       perform watchdog-check
+       .
+
+write-audit-record.
+       move spaces to audit-record
+       move ws-step-count to audit-step-number
+       move ws-audit-path-id to audit-path-id
+       move ws-movement-filename to audit-movement-file
+       move ws-audit-from-location to audit-from-location
+       move ws-audit-direction-used to audit-direction-used
+       move ws-audit-to-location to audit-to-location
+       write audit-record
+       .
+
+write-summary-record.
+       move spaces to summary-record
+       move function current-date(1:8) to summary-run-date
+       move ws-movement-filename to summary-movement-file
+       move ws-direction-filename to summary-direction-file
+       if ws-run-mode is equal to 'G'
+           move ws-ghost-start-location to summary-start-location
+       else
+           move ws-start-location to summary-start-location
        end-if
+       move ws-current-location to summary-end-location
+       move ws-step-count to summary-total-steps
+       write summary-record
        .
-       
